@@ -0,0 +1,180 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "migra-arq-temp".
+       author. "Debora Reinert".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+      *>Histórico de alterações
+      *>  09/08/2026 DR - Programa criado para migrar arqTemp.dat do
+      *>                  layout antigo (chave fd-dia, temperatura sem
+      *>                  sinal com uma casa decimal) para o layout atual
+      *>                  (chave composta estacao+dia, temperatura com
+      *>                  sinal e duas casas decimais). Antes de rodar
+      *>                  este programa o operador deve renomear o
+      *>                  arqTemp.dat existente para arqTempAntigoV1.dat;
+      *>                  a migracao gera um novo arqTemp.dat a partir
+      *>                  dele, preservando todas as leituras antigas sob
+      *>                  a estacao informada na tela.
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                   select arqTempAntigo assign to "arqTempAntigoV1.dat"
+                                   organization is indexed
+                                   access mode is sequential
+                                   record key is fd-dia-antigo
+                                   file status is ws-fs-antigo.
+
+                                   select arqTemp assign to "arqTemp.dat"
+                                   organization is indexed
+                                   access mode is sequential
+                                   lock mode is automatic
+                                   record key is fd-chave
+                                   file status is ws-fs-arqTemp.
+
+       i-o-control.
+      *>Declaração de variáveis
+       data division.
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTempAntigo.
+       01 fd-temp-antigo.
+           05 fd-dia-antigo                         pic  9(08).
+           05 fd-temperatura-antigo                 pic  9(02)v9.
+
+       fd arqTemp.
+       01 fd-temp.
+           05 fd-chave.
+               10 fd-estacao                        pic  x(05).
+               10 fd-dia                            pic  9(08).
+           05 fd-temperatura                        pic  s9(02)v99.
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                     pic 9(04).
+          05 ws-msn-erro-cod                        pic 9(04).
+          05 ws-msn-erro-text                       pic x(42).
+       77  ws-fs-antigo                             pic 9(02).
+       77  ws-fs-arqTemp                            pic 9(02).
+       77  ws-estacao-padrao                        pic x(05).
+       77  ws-migra-fim                             pic x(01).
+          88  ws-migra-chegou-no-fim                 value "S".
+       77  ws-migra-qtd-registros                   pic 9(07).
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+      *>Declaração do corpo do programa
+       procedure division.
+           perform processamento.
+           perform finaliza.
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+           display erase
+           display "Migracao do arqTemp.dat para o layout com estacao"
+           display "Renomeie o arqTemp.dat atual para arqTempAntigoV1.dat"
+           display "antes de continuar."
+           display "Digite a estacao que sera atribuida as leituras antigas: "
+           accept ws-estacao-padrao
+           perform migra-arquivo
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le arqTempAntigoV1.dat sequencialmente (layout antigo, chave
+      *>  fd-dia-antigo) e grava cada registro em arqTemp.dat no layout
+      *>  atual, com a estacao informada pelo operador.
+      *>------------------------------------------------------------------------
+       migra-arquivo section.
+           move 0                                            to ws-migra-qtd-registros
+           move "N"                                          to ws-migra-fim
+           open input arqTempAntigo
+           if ws-fs-antigo <> 00 then
+               move 1                                            to ws-msn-erro-ofsset
+               move ws-fs-antigo                                to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTempAntigo) "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open output arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 2                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform migra-le-proximo
+           perform until ws-migra-chegou-no-fim
+               move ws-estacao-padrao                           to fd-estacao
+               move fd-dia-antigo                               to fd-dia
+               move fd-temperatura-antigo                       to fd-temperatura
+               write fd-temp
+               if ws-fs-arqTemp <> 00 then
+                   move 3                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                               to ws-msn-erro-cod
+                   move "Erro ao gravar arquivo: (arqTemp) "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1                                            to ws-migra-qtd-registros
+               perform migra-le-proximo
+           end-perform
+           close arqTempAntigo
+           if ws-fs-antigo <> 00 then
+               move 1                                            to ws-msn-erro-ofsset
+               move ws-fs-antigo                                to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqTempAntigo) "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 2                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqTemp) "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           display "arqTemp.dat migrado para o novo layout - "
+                   ws-migra-qtd-registros " registros"
+           .
+       migra-arquivo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTempAntigoV1.dat durante a migracao
+      *>------------------------------------------------------------------------
+       migra-le-proximo section.
+           read arqTempAntigo next
+           if ws-fs-antigo = 10 then
+               move "S"                                         to ws-migra-fim
+           else
+               if ws-fs-antigo <> 0 then
+                   move 4                                            to ws-msn-erro-ofsset
+                   move ws-fs-antigo                                to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqTempAntigo) "     to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       migra-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro-text.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
