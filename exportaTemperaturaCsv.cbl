@@ -0,0 +1,182 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "exporta-temperatura-csv".
+       author. "Debora Reinert".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+      *>Histórico de alterações
+      *>  09/08/2026 DR - Programa criado para exportar arqTemp.dat em
+      *>                  formato CSV para analise em planilha. Inclui
+      *>                  a estacao na exportacao, ja que o arquivo
+      *>                  passou a guardar leituras de mais de uma
+      *>                  estacao meteorologica.
+      *>  09/08/2026 DR - Separador trocado de virgula para ponto e
+      *>                  virgula, pois a virgula tambem e usada como
+      *>                  separador decimal na temperatura exportada.
+      *>  09/08/2026 DR - Temperatura exportada sem sinal nao grava mais
+      *>                  o espaco em branco da posicao de sinal; o sinal
+      *>                  de negativo so e incluido quando necessario.
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                   select arqTemp assign to "arqTemp.dat"
+                                   organization is indexed
+                                   access mode is dynamic
+                                   lock mode is automatic
+                                   record key is fd-chave
+                                   file status is ws-fs-arqTemp.
+
+                                   select arqCsv assign to "exportaTemp.csv"
+                                   organization is line sequential
+                                   file status is ws-fs-csv.
+
+       i-o-control.
+      *>Declaração de variáveis
+       data division.
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+           05 fd-chave.
+               10 fd-estacao                        pic  x(05).
+               10 fd-dia                            pic  9(08).
+           05 fd-temperatura                        pic  s9(02)v99.
+
+       fd arqCsv.
+       01 csv-linha                                 pic  x(60).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                     pic 9(04).
+          05 ws-msn-erro-cod                        pic 9(04).
+          05 ws-msn-erro-text                       pic x(42).
+       77  ws-fs-arqTemp                            pic 9(02).
+       77  ws-fs-csv                                pic 9(02).
+       77  ws-csv-fim                               pic x(01).
+          88  ws-csv-chegou-no-fim                   value "S".
+       77  ws-csv-qtd-registros                     pic 9(07).
+       77  ws-csv-temperatura-ed                    pic 9(02),99.
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+      *>Declaração do corpo do programa
+       procedure division.
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           move 0                                            to ws-csv-qtd-registros
+           move "N"                                          to ws-csv-fim
+           open input arqTemp
+           if ws-fs-arqTemp <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open output arqCsv
+           if ws-fs-csv <> 00 then
+               move 2                                            to ws-msn-erro-ofsset
+               move ws-fs-csv                                   to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqCsv) "          to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - percorre arqTemp sequencialmente pela
+      *>  chave (estacao+dia) e grava uma linha csv por registro
+      *>------------------------------------------------------------------------
+       processamento section.
+           move "estacao;dia;temperatura"                     to csv-linha
+           write csv-linha
+           perform csv-le-proximo
+           perform until ws-csv-chegou-no-fim
+               move fd-temperatura                            to ws-csv-temperatura-ed
+               move spaces                                    to csv-linha
+               if fd-temperatura < 0 then
+                   string fd-estacao           delimited by size
+                          ";"                  delimited by size
+                          fd-dia               delimited by size
+                          ";"                  delimited by size
+                          "-"                  delimited by size
+                          ws-csv-temperatura-ed delimited by size
+                          into csv-linha
+               else
+                   string fd-estacao           delimited by size
+                          ";"                  delimited by size
+                          fd-dia               delimited by size
+                          ";"                  delimited by size
+                          ws-csv-temperatura-ed delimited by size
+                          into csv-linha
+               end-if
+               write csv-linha
+               add 1                                          to ws-csv-qtd-registros
+               perform csv-le-proximo
+           end-perform
+           display "Exportacao gerada em exportaTemp.csv - "
+                   ws-csv-qtd-registros " registros"
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTemp para a exportacao
+      *>------------------------------------------------------------------------
+       csv-le-proximo section.
+           read arqTemp next
+           if ws-fs-arqTemp = 10 then
+               move "S"                                         to ws-csv-fim
+           else
+               if ws-fs-arqTemp <> 0 then
+                   move 3                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                               to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqTemp) "           to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       csv-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 4                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqCsv
+           if ws-fs-csv <> 0 then
+               move 4                                to ws-msn-erro-ofsset
+               move ws-fs-csv                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCsv "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro-text.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
