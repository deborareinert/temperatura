@@ -1,283 +1,776 @@
-      $set sourceformat"free"
-      *>Divisão de identificação do programa
-       identification division.
-       program-id. "lista11exercicio1v2".
-       author. "Debora Reinert".
-       installation. "PC".
-       date-written. 16/07/2020.
-       date-compiled. 16/07/2020.
-      *>Divisão para configuração do ambiente
-       environment division.
-       configuration section.
-           special-names. decimal-point is comma.
-      *>-----Declaração dos recursos externos
-       input-output section.
-       file-control.
-                                   select arqTemp assign to "arqTemp.dat"
-                                   organization is indexed
-                                   access mode is dynamic
-                                   lock mode is automatic
-                                   record key is fd-dia
-                                   file status is ws-fs-arqTemp.
-
-       i-o-control.
-      *>Declaração de variáveis
-       data division.
-      *>----Variaveis de arquivos
-       file section.
-       fd arqTemp.
-       01 fd-temp.
-           05 fd-dia                                pic  9(08).
-           05 fd-temperatura                        pic  9(02)v9.
-
-      *>----Variaveis de trabalho
-       working-storage section.
-       77 ws-menu                                   pic x(2).
-       01 ws-temperaturas.
-          05 ws-temperatura                                pic 9(02)v99.
-          05 ws-dia                                 pic 9(08).
-       01 ws-msn-erro.
-          05 ws-msn-erro-ofsset                     pic 9(04).
-          05 ws-msn-erro-cod                        pic 9(04).
-          05 ws-msn-erro-text                       pic x(42).
-       77 ws-sair                                   pic x(01).
-          88  ws-sair-programa                      value "N" "n".
-          88  ws-voltar                             value "V" "v".
-       77  ws-fs-arqTemp                            pic 9(02).
-      *>----Variaveis para comunicação entre programas
-       linkage section.
-      *>----Declaração de tela
-       screen section.
-      *>Declaração do corpo do programa
-       procedure division.
-           perform inicializa.
-           perform processamento.
-           perform finaliza.
-      *>------------------------------------------------------------------------
-      *>  Procedimentos de inicialização
-      *>------------------------------------------------------------------------
-       inicializa section.
-           open i-o arqTemp
-           if ws-fs-arqTemp  <> 00
-           and ws-fs-arqTemp <> 05 then
-               move 1                                   to ws-msn-erro-ofsset
-               move ws-fs-arqTemp                       to ws-msn-erro-cod
-               move "Erro ao abrir arquivo: (arqTemp) " to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           .
-       inicializa-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Processamento principal
-      *>------------------------------------------------------------------------
-       processamento section.
-           display erase
-           perform until ws-sair-programa
-               move space to ws-sair
-               display "Escolha uma das opções abaixo: "
-               display "'Ca' para cadastrar"
-               display "'Ci' para consulta indexada"
-               display "'Cs' para consulta sequencial"
-               display "'De' para deletar"
-               display "'Al' para alterar"
-               accept ws-menu
-               if ws-menu = "Ca" or "ca" then
-                 perform cadastrar-temperatura
-               else
-                    if ws-menu = "Ci" or "ci" then
-                      perform consultar-temperatura
-                   else
-                if ws-menu = "Cs" or "cs" then
-                         perform seq
-                        else
-                             if ws-menu = "De" or "de" then
-                                  perform deletar-temperatura
-                             else
-                                 if ws-menu = "Al" or "al" then
-                                    perform alterar-temperatura
-                                  else
-                                   display "Opcao Inexistente"
-               end-if
-           end-perform
-           .
-
-       processamento-exit.
-           exit.
-
-      *>------------------------------------------------------------------------
-      *>  Cadastro de temperatura
-      *>------------------------------------------------------------------------
-       cadastrar-temperatura section.
-           display erase
-           perform until ws-voltar or ws-sair-programa
-               display "Digite a temperatura: "
-               accept ws-temperatura
-               display "Digite o dia: "
-               accept  ws-dia
-               write fd-temp from ws-temperaturas
-               if ws-fs-arqTemp <> 0 then
-                   move 2                                         to ws-msn-erro-ofsset
-                   move ws-fs-arqTemp                             to ws-msn-erro-cod
-                   move "Erro ao escrever arquivo: (arqTemp) "    to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-               display "Deseja cadastrar mais um dia? Digite (S) para sim ou (V) para voltar"
-               accept ws-sair
-           end-perform
-               .
-       cadastrar-temperatura-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Consulta de temperatura sequencial usando next
-      *>------------------------------------------------------------------------
-       seq section.
-           display erase
-           perform consultar-temperatura
-           perform until ws-voltar
-               read arqTemp next
-               if  ws-fs-arqTemp <> 0
-               and ws-fs-arqTemp = 10 then
-                      perform seq2
-                  else
-                      move 3                                         to ws-msn-erro-ofsset
-                      move ws-fs-arqTemp                             to ws-msn-erro-cod
-                      move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               move  fd-temp to  ws-temperaturas
-               display "Digite a temperatura: "
-               accept ws-temperatura
-               display "Digite o dia: "
-               accept  ws-dia
-               display "Deseja consultar mais um dia? Digite (S) para sim ou (V) para voltar"
-               accept ws-sair
-           end-perform
-           .
-       seq-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Consulta de temperatura sequencial usando previous
-      *>------------------------------------------------------------------------
-       seq2 section.
-           display erase
-           perform until ws-voltar
-               read arqTemp previous
-               if  ws-fs-arqTemp <> 0  then
-                  if ws-fs-arqTemp = 10 then
-                      perform seq
-                  else
-                      move 4                                         to ws-msn-erro-ofsset
-                      move ws-fs-arqTemp                             to ws-msn-erro-cod
-                      move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
-                      perform finaliza-anormal
-                  end-if
-               end-if
-               move  fd-temp       to  ws-temperaturas
-               display "Digite a temperatura: "
-               accept ws-temperatura
-               display "Digite o dia: "
-               accept  ws-dia
-               display "Deseja consultar mais um dia? Digite (S) para sim ou (V) para voltar"
-           end-perform
-           .
-       seq2-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Consulta de temperatura indexada
-      *>------------------------------------------------------------------------
-       consultar-temperatura section.
-               display erase
-               display "Digite o dia que deseja consultar: "
-               accept ws-dia
-               move ws-dia to fd-dia
-               read arqTemp
-
-               if  ws-fs-arqTemp <> 0
-               and ws-fs-arqTemp <> 10
-               and ws-fs-arqTemp = 23 then
-                       display "A data informada é inexistente"
-                   else
-                       move 5                                         to ws-msn-erro-ofsset
-                       move ws-fs-arqTemp                             to ws-msn-erro-cod
-                       move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               move  fd-temp       to  ws-temperaturas
-               display "A temperatura é: "  ws-temperatura
-               display "O dia é: "  ws-dia
-           .
-       consultar-temperatura-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Alterar temperatura
-      *>------------------------------------------------------------------------
-       alterar-temperatura section.
-               display erase
-               perform consultar-temperatura
-               display "Informe uma nova temperatura para alterar a antiga: "
-               accept ws-temperatura
-               move ws-temperatura to fd-temperatura
-               rewrite fd-temp
-               if  ws-fs-arqTemp = 0 then
-                   display "A temperatura foi alterada"
-               else
-                   move 6                                         to ws-msn-erro-ofsset
-                   move ws-fs-arqTemp                             to ws-msn-erro-cod
-                   move "Erro ao alterar arquivo: (arqTemp) "     to ws-msn-erro-text
-                   perform finaliza-anormal
-               end-if
-           .
-       alterar-temp-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Deletar temperatura
-      *>------------------------------------------------------------------------
-       deletar-temperatura section.
-
-               display erase
-               display "Digite o dia que será excluido: "
-               accept ws-dia
-               move ws-dia to fd-dia
-               delete arqTemp
-               if  ws-fs-arqTemp = 0 then
-                   display "A temperatura do dia digitado foi excluida"
-               else
-                   if ws-fs-arqTemp = 23 then
-                       display "A data informada nao existe!"
-                   else
-                       move 7                                         to ws-msn-erro-ofsset
-                       move ws-fs-arqTemp                             to ws-msn-erro-cod
-                       move "Erro ao apagar arquivo: (arqTemp) "      to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-               end-if
-           .
-       deletar-temp-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Finalização
-      *>------------------------------------------------------------------------
-       finaliza section.
-           display erase
-           close arqTemp
-           if ws-fs-arqTemp <> 0 then
-               move 8                                to ws-msn-erro-ofsset
-               move ws-fs-arqTemp                    to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-           Stop run
-           .
-       finaliza-exit.
-           exit.
-      *>------------------------------------------------------------------------
-      *>  Finalização  Anormal
-      *>------------------------------------------------------------------------
-       finaliza-anormal section.
-           display erase
-           display ws-msn-erro-text.
-           Stop run
-           .
-       finaliza-anormal-exit.
-           exit.
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "lista11exercicio1v2".
+       author. "Debora Reinert".
+       installation. "PC".
+       date-written. 16/07/2020.
+       date-compiled. 16/07/2020.
+      *>Histórico de alterações
+      *>  09/08/2026 DR - Inclusao do relatorio mensal de temperaturas (opcao Re)
+      *>  09/08/2026 DR - Validacao de data de calendario (dia/mes e ano
+      *>                  bissexto) em cadastrar-temperatura
+      *>  09/08/2026 DR - Log de auditoria (logAlteracoes) das alteracoes
+      *>                  e exclusoes em arqTemp, com valor anterior,
+      *>                  novo valor, operador e data/hora
+      *>  09/08/2026 DR - Campos fd-temperatura/ws-temperatura tornados
+      *>                  com sinal, para registrar temperaturas negativas
+      *>  09/08/2026 DR - Campos fd-temperatura/ws-temperatura ampliados
+      *>                  para duas casas decimais, eliminando a perda de
+      *>                  precisao na gravacao
+      *>  09/08/2026 DR - Chave do arquivo arqTemp alterada de fd-dia para
+      *>                  fd-chave (estacao + dia), com cadastro, consulta,
+      *>                  alteracao e exclusao passando a solicitar e
+      *>                  casar pela estacao alem do dia
+      *>  09/08/2026 DR - Checkpoint de reinicio (arqRestartCadastro) no
+      *>                  laco de cadastro, permitindo retomar uma sessao
+      *>                  de entrada de dados apos termino anormal
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                   select arqTemp assign to "arqTemp.dat"
+                                   organization is indexed
+                                   access mode is dynamic
+                                   lock mode is automatic
+                                   record key is fd-chave
+                                   file status is ws-fs-arqTemp.
+
+                                   select relatorioTemp assign to "relatorioTemp.txt"
+                                   organization is line sequential
+                                   file status is ws-fs-relatorio.
+
+                                   select logAlteracoes assign to "logAlteracoesTemp.txt"
+                                   organization is line sequential
+                                   file status is ws-fs-log.
+
+                                   select arqRestartCadastro assign to "cadastroRestart.txt"
+                                   organization is line sequential
+                                   file status is ws-fs-restart.
+
+       i-o-control.
+      *>Declaração de variáveis
+       data division.
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+           05 fd-chave.
+               10 fd-estacao                        pic  x(05).
+               10 fd-dia                            pic  9(08).
+           05 fd-temperatura                        pic  s9(02)v99.
+
+       fd relatorioTemp.
+       01 rel-linha                                 pic  x(80).
+
+       fd logAlteracoes.
+       01 log-linha                                 pic  x(100).
+
+       fd arqRestartCadastro.
+       01 restart-linha                             pic  x(20).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       77 ws-menu                                   pic x(2).
+      *>Layout espelha fd-temp (mesma ordem e tamanho dos campos) para
+      *>que "write fd-temp from ws-temperaturas" copie os dois decimais
+      *>corretamente em vez de desalinhar os campos.
+       01 ws-temperaturas.
+          05 ws-estacao                              pic x(05).
+          05 ws-dia                                 pic 9(08).
+          05 ws-dia-quebra redefines ws-dia.
+             10 ws-dia-aaaa                          pic 9(04).
+             10 ws-dia-mm                             pic 9(02).
+             10 ws-dia-dd                             pic 9(02).
+          05 ws-temperatura                                pic s9(02)v99.
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                     pic 9(04).
+          05 ws-msn-erro-cod                        pic 9(04).
+          05 ws-msn-erro-text                       pic x(42).
+       77 ws-sair                                   pic x(01).
+          88  ws-sair-programa                      value "N" "n".
+          88  ws-voltar                             value "V" "v".
+       77  ws-fs-arqTemp                            pic 9(02).
+       77  ws-fs-relatorio                          pic 9(02).
+       77 ws-consulta-encontrada                     pic x(01).
+          88  ws-consulta-foi-encontrada             value "S".
+      *>----Variaveis do relatorio mensal de temperaturas
+       01 ws-rel-grupo-atual.
+          05 ws-rel-estacao-atual                     pic x(05).
+          05 ws-rel-aaaa-atual                       pic 9(04).
+          05 ws-rel-mm-atual                          pic 9(02).
+       77 ws-rel-primeiro-grupo                      pic x(01).
+          88  ws-rel-e-primeiro-grupo                value "S".
+       77 ws-rel-fim-leitura                         pic x(01).
+          88  ws-rel-chegou-no-fim                    value "S".
+       77 ws-rel-qtd-leituras                        pic 9(05).
+       77 ws-rel-temp-minima                          pic s9(02)v99.
+       77 ws-rel-temp-maxima                          pic s9(02)v99.
+       77 ws-rel-temp-soma                            pic s9(07)v99.
+       77 ws-rel-temp-media                           pic s9(02)v99.
+       77 ws-rel-temp-minima-ed                       pic -9(02),99.
+       77 ws-rel-temp-maxima-ed                       pic -9(02),99.
+       77 ws-rel-temp-media-ed                        pic -9(02),99.
+       77 ws-rel-qtd-leituras-ed                      pic zzzz9.
+      *>----Variaveis de validação de data de cadastro
+       77 ws-data-valida                              pic x(01).
+          88  ws-data-e-valida                         value "S".
+       77 ws-dia-max-mes                               pic 9(02).
+       77 ws-div-quociente                             pic 9(04).
+       77 ws-div-resto-4                               pic 9(03).
+       77 ws-div-resto-100                             pic 9(03).
+       77 ws-div-resto-400                             pic 9(03).
+      *>----Variaveis do log de auditoria de alteração/exclusão
+       77  ws-fs-log                                   pic 9(02).
+       01 ws-log-registro.
+          05 ws-log-tipo                               pic x(09).
+          05 ws-log-estacao                            pic x(05).
+          05 ws-log-dia                                pic 9(08).
+          05 ws-log-temp-antiga                        pic s9(02)v99.
+          05 ws-log-temp-nova                          pic s9(02)v99.
+          05 ws-log-excluido                           pic x(01).
+             88 ws-log-foi-excluido                     value "S".
+          05 ws-log-operador                           pic x(20).
+          05 ws-log-data                                pic 9(08).
+          05 ws-log-hora                                pic 9(08).
+       77 ws-log-temp-antiga-ed                         pic 9(02),99.
+       77 ws-log-temp-nova-ed                           pic 9(02),99.
+       77 ws-log-temp-antiga-fmt                         pic x(07).
+       77 ws-log-temp-nova-fmt                           pic x(07).
+      *>----Variaveis de checkpoint da sessao de cadastro
+       77  ws-fs-restart                               pic 9(02).
+       01 ws-restart-registro.
+          05 ws-restart-estacao                         pic x(05).
+          05 ws-restart-dia                             pic 9(08).
+          05 filler                                      pic x(07).
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+      *>----Declaração de tela
+       screen section.
+      *>Declaração do corpo do programa
+       procedure division.
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open i-o arqTemp
+           if ws-fs-arqTemp  <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                       to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open extend logAlteracoes
+           if ws-fs-log = 35 then
+               open output logAlteracoes
+           end-if
+           if ws-fs-log <> 00 then
+               move 10                                         to ws-msn-erro-ofsset
+               move ws-fs-log                                 to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (logAlteracoes) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+           display erase
+           perform until ws-sair-programa
+               move space to ws-sair
+               display "Escolha uma das opções abaixo: "
+               display "'Ca' para cadastrar"
+               display "'Ci' para consulta indexada"
+               display "'Cs' para consulta sequencial"
+               display "'De' para deletar"
+               display "'Al' para alterar"
+               display "'Re' para relatorio mensal"
+               accept ws-menu
+               if ws-menu = "Ca" or "ca" then
+                 perform cadastrar-temperatura
+               else
+                    if ws-menu = "Ci" or "ci" then
+                      perform consultar-temperatura
+                   else
+                if ws-menu = "Cs" or "cs" then
+                         perform seq
+                        else
+                             if ws-menu = "De" or "de" then
+                                  perform deletar-temperatura
+                             else
+                                 if ws-menu = "Al" or "al" then
+                                    perform alterar-temperatura
+                                 else
+                                     if ws-menu = "Re" or "re" then
+                                        perform relatorio-mensal
+                                  else
+                                   display "Opcao Inexistente"
+               end-if
+           end-perform
+           .
+
+       processamento-exit.
+           exit.
+
+      *>------------------------------------------------------------------------
+      *>  Cadastro de temperatura
+      *>------------------------------------------------------------------------
+       cadastrar-temperatura section.
+           display erase
+           perform verifica-restart-cadastro
+           perform until ws-voltar or ws-sair-programa
+               display "Digite a estacao: "
+               accept ws-estacao
+               display "Digite a temperatura: "
+               accept ws-temperatura
+               move "N"                                       to ws-data-valida
+               perform until ws-data-e-valida
+                   display "Digite o dia (AAAAMMDD): "
+                   accept  ws-dia
+                   perform validar-data-cadastro
+                   if not ws-data-e-valida then
+                       display "Data invalida. Informe uma data existente no calendario."
+                   end-if
+               end-perform
+               write fd-temp from ws-temperaturas
+               if ws-fs-arqTemp <> 0 then
+                   move 2                                         to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                             to ws-msn-erro-cod
+                   move "Erro ao escrever arquivo: (arqTemp) "    to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               perform grava-restart-cadastro
+               display "Deseja cadastrar mais um dia? Digite (S) para sim ou (V) para voltar"
+               accept ws-sair
+           end-perform
+           perform limpa-restart-cadastro
+               .
+       cadastrar-temperatura-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Verifica se existe um checkpoint de uma sessao de cadastro que
+      *>  nao foi concluida normalmente (queda de terminal, finalizacao
+      *>  anormal etc.) e avisa o operador de onde ela parou.
+      *>------------------------------------------------------------------------
+       verifica-restart-cadastro section.
+           open input arqRestartCadastro
+           if ws-fs-restart = 00 then
+               read arqRestartCadastro into ws-restart-registro
+               if ws-fs-restart = 00 then
+                   display "Sessao anterior nao foi concluida."
+                   display "Ultimo dia gravado: estacao " ws-restart-estacao
+                           " dia " ws-restart-dia
+                   display "Continue o cadastro a partir do proximo dia."
+               else
+                   if ws-fs-restart <> 10 then
+                       move 11                                        to ws-msn-erro-ofsset
+                       move ws-fs-restart                             to ws-msn-erro-cod
+                       move "Erro ao ler arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+               close arqRestartCadastro
+               if ws-fs-restart <> 00 then
+                   move 11                                            to ws-msn-erro-ofsset
+                   move ws-fs-restart                                 to ws-msn-erro-cod
+                   move "Erro ao fechar arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-restart <> 35 then
+                   move 11                                            to ws-msn-erro-ofsset
+                   move ws-fs-restart                                 to ws-msn-erro-cod
+                   move "Erro ao abrir arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       verifica-restart-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Grava o checkpoint com o ultimo dia gravado com sucesso, para
+      *>  que a sessao possa ser retomada apos uma queda do terminal.
+      *>------------------------------------------------------------------------
+       grava-restart-cadastro section.
+           move ws-estacao                                    to ws-restart-estacao
+           move ws-dia                                        to ws-restart-dia
+           open output arqRestartCadastro
+           if ws-fs-restart <> 00 then
+               move 12                                            to ws-msn-erro-ofsset
+               move ws-fs-restart                                 to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           write restart-linha from ws-restart-registro
+           if ws-fs-restart <> 00 then
+               move 12                                            to ws-msn-erro-ofsset
+               move ws-fs-restart                                 to ws-msn-erro-cod
+               move "Erro ao gravar arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqRestartCadastro
+           if ws-fs-restart <> 00 then
+               move 12                                            to ws-msn-erro-ofsset
+               move ws-fs-restart                                 to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-restart-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Remove o checkpoint de cadastro quando a sessao termina
+      *>  normalmente, pois nao ha mais nada a retomar.
+      *>------------------------------------------------------------------------
+       limpa-restart-cadastro section.
+           delete file arqRestartCadastro
+           if ws-fs-restart <> 00 then
+               move 13                                            to ws-msn-erro-ofsset
+               move ws-fs-restart                                 to ws-msn-erro-cod
+               move "Erro ao apagar arquivo: (arqRestartCadastro) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       limpa-restart-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Validação de data de calendario (inclusive ano bissexto)
+      *>  ws-dia e tratado no formato AAAAMMDD.
+      *>------------------------------------------------------------------------
+       validar-data-cadastro section.
+           move "S"                                           to ws-data-valida
+           if ws-dia-mm < 1 or ws-dia-mm > 12 then
+               move "N"                                       to ws-data-valida
+           else
+               evaluate ws-dia-mm
+                   when 1  when 3  when 5  when 7
+                   when 8  when 10 when 12
+                       move 31                                to ws-dia-max-mes
+                   when 4  when 6  when 9  when 11
+                       move 30                                to ws-dia-max-mes
+                   when 2
+                       divide ws-dia-aaaa by 4   giving ws-div-quociente
+                                                  remainder ws-div-resto-4
+                       divide ws-dia-aaaa by 100 giving ws-div-quociente
+                                                  remainder ws-div-resto-100
+                       divide ws-dia-aaaa by 400 giving ws-div-quociente
+                                                  remainder ws-div-resto-400
+                       if ws-div-resto-4 = 0
+                       and (ws-div-resto-100 <> 0 or ws-div-resto-400 = 0) then
+                           move 29                             to ws-dia-max-mes
+                       else
+                           move 28                             to ws-dia-max-mes
+                       end-if
+               end-evaluate
+               if ws-dia-dd < 1 or ws-dia-dd > ws-dia-max-mes then
+                   move "N"                                   to ws-data-valida
+               end-if
+           end-if
+           .
+       validar-data-cadastro-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Consulta de temperatura sequencial usando next
+      *>------------------------------------------------------------------------
+       seq section.
+           display erase
+           perform consultar-temperatura
+           perform until ws-voltar
+               read arqTemp next
+               if  ws-fs-arqTemp <> 0
+               and ws-fs-arqTemp = 10 then
+                      perform seq2
+                  else
+                      move 3                                         to ws-msn-erro-ofsset
+                      move ws-fs-arqTemp                             to ws-msn-erro-cod
+                      move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+               move  fd-temp to  ws-temperaturas
+               display "Digite a estacao: "
+               accept ws-estacao
+               display "Digite a temperatura: "
+               accept ws-temperatura
+               display "Digite o dia: "
+               accept  ws-dia
+               display "Deseja consultar mais um dia? Digite (S) para sim ou (V) para voltar"
+               accept ws-sair
+           end-perform
+           .
+       seq-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Consulta de temperatura sequencial usando previous
+      *>------------------------------------------------------------------------
+       seq2 section.
+           display erase
+           perform until ws-voltar
+               read arqTemp previous
+               if  ws-fs-arqTemp <> 0  then
+                  if ws-fs-arqTemp = 10 then
+                      perform seq
+                  else
+                      move 4                                         to ws-msn-erro-ofsset
+                      move ws-fs-arqTemp                             to ws-msn-erro-cod
+                      move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
+                      perform finaliza-anormal
+                  end-if
+               end-if
+               move  fd-temp       to  ws-temperaturas
+               display "Digite a estacao: "
+               accept ws-estacao
+               display "Digite a temperatura: "
+               accept ws-temperatura
+               display "Digite o dia: "
+               accept  ws-dia
+               display "Deseja consultar mais um dia? Digite (S) para sim ou (V) para voltar"
+           end-perform
+           .
+       seq2-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Consulta de temperatura indexada
+      *>------------------------------------------------------------------------
+       consultar-temperatura section.
+               display erase
+               display "Digite a estacao que deseja consultar: "
+               accept ws-estacao
+               display "Digite o dia que deseja consultar: "
+               accept ws-dia
+               move ws-estacao to fd-estacao
+               move ws-dia to fd-dia
+               read arqTemp
+               move "N"                                           to ws-consulta-encontrada
+               if ws-fs-arqTemp = 0 then
+                   move "S"                                       to ws-consulta-encontrada
+                   move  fd-temp       to  ws-temperaturas
+                   display "A estacao é: "  ws-estacao
+                   display "A temperatura é: "  ws-temperatura
+                   display "O dia é: "  ws-dia
+               else
+                   if ws-fs-arqTemp = 23 then
+                       display "A data informada é inexistente para a estacao informada"
+                   else
+                       move 5                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                             to ws-msn-erro-cod
+                       move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       consultar-temperatura-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Alterar temperatura
+      *>------------------------------------------------------------------------
+       alterar-temperatura section.
+               display erase
+               perform consultar-temperatura
+               if ws-consulta-foi-encontrada then
+                   move fd-temperatura                            to ws-log-temp-antiga
+                   display "Informe uma nova temperatura para alterar a antiga: "
+                   accept ws-temperatura
+                   move ws-temperatura to fd-temperatura
+                   rewrite fd-temp
+                   if  ws-fs-arqTemp = 0 then
+                       display "A temperatura foi alterada"
+                       move "N"                                       to ws-log-excluido
+                       move fd-temperatura                            to ws-log-temp-nova
+                       perform grava-log-auditoria
+                   else
+                       move 6                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                             to ws-msn-erro-cod
+                       move "Erro ao alterar arquivo: (arqTemp) "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       alterar-temp-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Deletar temperatura
+      *>------------------------------------------------------------------------
+       deletar-temperatura section.
+
+               display erase
+               display "Digite a estacao do registro que será excluido: "
+               accept ws-estacao
+               display "Digite o dia que será excluido: "
+               accept ws-dia
+               move ws-estacao to fd-estacao
+               move ws-dia to fd-dia
+               read arqTemp
+               if ws-fs-arqTemp = 0 then
+                   move fd-temperatura                            to ws-log-temp-antiga
+                   delete arqTemp
+                   if  ws-fs-arqTemp = 0 then
+                       display "A temperatura do dia digitado foi excluida"
+                       move "S"                                       to ws-log-excluido
+                       move 0                                         to ws-log-temp-nova
+                       perform grava-log-auditoria
+                   else
+                       move 7                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                             to ws-msn-erro-cod
+                       move "Erro ao apagar arquivo: (arqTemp) "      to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               else
+                   if ws-fs-arqTemp = 23 then
+                       display "A data informada nao existe!"
+                   else
+                       move 7                                         to ws-msn-erro-ofsset
+                       move ws-fs-arqTemp                             to ws-msn-erro-cod
+                       move "Erro ao ler arquivo: (arqTemp) "         to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+               end-if
+           .
+       deletar-temp-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Relatorio mensal de temperaturas (minima, maxima e media)
+      *>  fd-dia e tratado no formato AAAAMMDD, por isso os grupos de
+      *>  ano/mes ja saem em ordem ao andar o arquivo sequencialmente.
+      *>------------------------------------------------------------------------
+       relatorio-mensal section.
+           display erase
+           move "S"                                      to ws-rel-primeiro-grupo
+           move "N"                                       to ws-rel-fim-leitura
+           open output relatorioTemp
+           if ws-fs-relatorio <> 0 then
+               move 9                                          to ws-msn-erro-ofsset
+               move ws-fs-relatorio                           to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (relatorioTemp) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           move "Relatorio mensal de temperaturas"                       to rel-linha
+           write rel-linha
+           move "Estacao  Ano/Mes   Minima   Maxima   Media    Leituras" to rel-linha
+           write rel-linha
+           move low-values                                    to fd-chave
+           start arqTemp key is >= fd-chave
+           if ws-fs-arqTemp = 0 then
+               perform relatorio-le-proximo
+               perform until ws-rel-chegou-no-fim
+                   move fd-dia                                to ws-dia
+                   if ws-rel-e-primeiro-grupo then
+                       perform relatorio-abre-grupo
+                   else
+                       if fd-estacao  <> ws-rel-estacao-atual
+                       or ws-dia-aaaa <> ws-rel-aaaa-atual
+                       or ws-dia-mm   <> ws-rel-mm-atual then
+                           perform relatorio-imprime-grupo
+                           perform relatorio-abre-grupo
+                       end-if
+                   end-if
+                   perform relatorio-acumula
+                   perform relatorio-le-proximo
+               end-perform
+               if not ws-rel-e-primeiro-grupo then
+                   perform relatorio-imprime-grupo
+               end-if
+           else
+               if ws-fs-arqTemp <> 23 then
+                   move 9                                          to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                             to ws-msn-erro-cod
+                   move "Erro ao posicionar arquivo: (arqTemp) "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           close relatorioTemp
+           if ws-fs-relatorio <> 0 then
+               move 9                                           to ws-msn-erro-ofsset
+               move ws-fs-relatorio                            to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (relatorioTemp) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           display "Relatorio gravado em relatorioTemp.txt"
+           .
+       relatorio-mensal-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTemp para o relatorio mensal
+      *>------------------------------------------------------------------------
+       relatorio-le-proximo section.
+           read arqTemp next
+           if ws-fs-arqTemp = 10 then
+               move "S"                                       to ws-rel-fim-leitura
+           else
+               if ws-fs-arqTemp <> 0 then
+                   move 9                                         to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                            to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqTemp) "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       relatorio-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Abre um novo grupo de ano/mes para o relatorio mensal
+      *>------------------------------------------------------------------------
+       relatorio-abre-grupo section.
+           move "N"                                           to ws-rel-primeiro-grupo
+           move fd-estacao                                    to ws-rel-estacao-atual
+           move ws-dia-aaaa                                   to ws-rel-aaaa-atual
+           move ws-dia-mm                                     to ws-rel-mm-atual
+           move 0                                             to ws-rel-qtd-leituras
+           move 0                                             to ws-rel-temp-soma
+           move fd-temperatura                                to ws-rel-temp-minima
+           move fd-temperatura                                to ws-rel-temp-maxima
+           .
+       relatorio-abre-grupo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Acumula a leitura atual no grupo de ano/mes corrente
+      *>------------------------------------------------------------------------
+       relatorio-acumula section.
+           add 1                                              to ws-rel-qtd-leituras
+           add fd-temperatura                                 to ws-rel-temp-soma
+           if fd-temperatura < ws-rel-temp-minima then
+               move fd-temperatura                            to ws-rel-temp-minima
+           end-if
+           if fd-temperatura > ws-rel-temp-maxima then
+               move fd-temperatura                            to ws-rel-temp-maxima
+           end-if
+           .
+       relatorio-acumula-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Imprime a linha de resumo do grupo de ano/mes corrente
+      *>------------------------------------------------------------------------
+       relatorio-imprime-grupo section.
+           divide ws-rel-temp-soma by ws-rel-qtd-leituras giving ws-rel-temp-media
+           move ws-rel-temp-minima                            to ws-rel-temp-minima-ed
+           move ws-rel-temp-maxima                            to ws-rel-temp-maxima-ed
+           move ws-rel-temp-media                             to ws-rel-temp-media-ed
+           move ws-rel-qtd-leituras                           to ws-rel-qtd-leituras-ed
+           move spaces                                        to rel-linha
+           string ws-rel-estacao-atual  delimited by size
+                  " "                  delimited by size
+                  ws-rel-aaaa-atual    delimited by size
+                  "/"                  delimited by size
+                  ws-rel-mm-atual      delimited by size
+                  "   "                delimited by size
+                  ws-rel-temp-minima-ed delimited by size
+                  "    "               delimited by size
+                  ws-rel-temp-maxima-ed delimited by size
+                  "    "               delimited by size
+                  ws-rel-temp-media-ed delimited by size
+                  "    "               delimited by size
+                  ws-rel-qtd-leituras-ed delimited by size
+                  into rel-linha
+           write rel-linha
+           .
+       relatorio-imprime-grupo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Grava no log de auditoria uma alteração ou exclusão realizada
+      *>  em arqTemp. O chamador deve preencher fd-dia, ws-log-temp-antiga,
+      *>  ws-log-excluido e, quando nao for exclusao, ws-log-temp-nova.
+      *>------------------------------------------------------------------------
+       grava-log-auditoria section.
+           move fd-estacao                                    to ws-log-estacao
+           move fd-dia                                        to ws-log-dia
+           accept ws-log-operador                              from environment "USER"
+           accept ws-log-data                                  from date yyyymmdd
+           accept ws-log-hora                                  from time
+           if ws-log-foi-excluido then
+               move "EXCLUSAO"                                to ws-log-tipo
+           else
+               move "ALTERACAO"                               to ws-log-tipo
+           end-if
+           move ws-log-temp-antiga                            to ws-log-temp-antiga-ed
+           move ws-log-temp-nova                              to ws-log-temp-nova-ed
+           move spaces                                        to ws-log-temp-antiga-fmt
+           move spaces                                        to ws-log-temp-nova-fmt
+           if ws-log-temp-antiga < 0 then
+               string "-"                     delimited by size
+                      ws-log-temp-antiga-ed   delimited by size
+                      into ws-log-temp-antiga-fmt
+           else
+               move ws-log-temp-antiga-ed                         to ws-log-temp-antiga-fmt
+           end-if
+           if ws-log-temp-nova < 0 then
+               string "-"                     delimited by size
+                      ws-log-temp-nova-ed     delimited by size
+                      into ws-log-temp-nova-fmt
+           else
+               move ws-log-temp-nova-ed                           to ws-log-temp-nova-fmt
+           end-if
+           move spaces                                        to log-linha
+           if ws-log-foi-excluido then
+               string ws-log-tipo         delimited by size
+                      ";" delimited by size ws-log-estacao      delimited by size
+                      ";" delimited by size ws-log-dia          delimited by size
+                      ";" delimited by size ws-log-temp-antiga-fmt delimited by space
+                      ";" delimited by size "DELETED"           delimited by size
+                      ";" delimited by size ws-log-operador     delimited by size
+                      ";" delimited by size ws-log-data         delimited by size
+                      ";" delimited by size ws-log-hora         delimited by size
+                      into log-linha
+               end-string
+           else
+               string ws-log-tipo         delimited by size
+                      ";" delimited by size ws-log-estacao      delimited by size
+                      ";" delimited by size ws-log-dia          delimited by size
+                      ";" delimited by size ws-log-temp-antiga-fmt delimited by space
+                      ";" delimited by size ws-log-temp-nova-fmt delimited by space
+                      ";" delimited by size ws-log-operador     delimited by size
+                      ";" delimited by size ws-log-data         delimited by size
+                      ";" delimited by size ws-log-hora         delimited by size
+                      into log-linha
+               end-string
+           end-if
+           write log-linha
+           if ws-fs-log <> 0 then
+               move 10                                           to ws-msn-erro-ofsset
+               move ws-fs-log                                   to ws-msn-erro-cod
+               move "Erro ao gravar arquivo: (logAlteracoes) "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           .
+       grava-log-auditoria-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           display erase
+           close logAlteracoes
+           if ws-fs-log <> 0 then
+               move 8                                to ws-msn-erro-ofsset
+               move ws-fs-log                        to ws-msn-erro-cod
+               move "Erro ao fechar arq. logAlteracoes " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 8                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro-text.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
