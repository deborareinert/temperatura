@@ -0,0 +1,250 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "backup-temperatura".
+       author. "Debora Reinert".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+      *>Histórico de alterações
+      *>  09/08/2026 DR - Programa criado para copia de seguranca e
+      *>                  restauracao do arquivo arqTemp.dat.
+      *>  09/08/2026 DR - Remove o teste redundante do file status 05
+      *>                  apos a gravacao em restaura-backup (codigo
+      *>                  valido apenas na abertura de arquivo).
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                   select arqTemp assign to "arqTemp.dat"
+                                   organization is indexed
+                                   access mode is dynamic
+                                   lock mode is automatic
+                                   record key is fd-chave
+                                   file status is ws-fs-arqTemp.
+
+                                   select arqBackup assign to "arqTempBackup.txt"
+                                   organization is line sequential
+                                   file status is ws-fs-backup.
+
+       i-o-control.
+      *>Declaração de variáveis
+       data division.
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+           05 fd-chave.
+               10 fd-estacao                        pic  x(05).
+               10 fd-dia                            pic  9(08).
+           05 fd-temperatura                        pic  s9(02)v99.
+
+       fd arqBackup.
+       01 backup-registro                           pic  x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 backup-linha redefines backup-registro.
+          05 backup-estacao                         pic x(05).
+          05 backup-dia                             pic 9(08).
+          05 backup-temperatura                     pic s9(02)v99 sign is leading separate.
+          05 filler                                 pic x(62).
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                     pic 9(04).
+          05 ws-msn-erro-cod                        pic 9(04).
+          05 ws-msn-erro-text                       pic x(42).
+       77  ws-menu                                  pic x(02).
+       77  ws-fs-arqTemp                            pic 9(02).
+       77  ws-fs-backup                             pic 9(02).
+       77  ws-copia-fim                             pic x(01).
+          88  ws-copia-chegou-no-fim                 value "S".
+       77  ws-copia-qtd-registros                   pic 9(07).
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+      *>Declaração do corpo do programa
+       procedure division.
+           perform processamento.
+           perform finaliza.
+      *>------------------------------------------------------------------------
+      *>  Processamento principal
+      *>------------------------------------------------------------------------
+       processamento section.
+           display erase
+           display "Escolha uma das opções abaixo: "
+           display "'Ba' para gerar uma copia de seguranca de arqTemp.dat"
+           display "'Re' para restaurar arqTemp.dat a partir da copia"
+           accept ws-menu
+           if ws-menu = "Ba" or "ba" then
+               perform gera-backup
+           else
+               if ws-menu = "Re" or "re" then
+                   perform restaura-backup
+               else
+                   display "Opcao Inexistente"
+               end-if
+           end-if
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Gera uma copia de seguranca de arqTemp.dat, lendo sequencialmente
+      *>  pela chave (estacao+dia) e gravando em arqTempBackup.txt
+      *>------------------------------------------------------------------------
+       gera-backup section.
+           move 0                                            to ws-copia-qtd-registros
+           move "N"                                          to ws-copia-fim
+           open input arqTemp
+           if ws-fs-arqTemp <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open output arqBackup
+           if ws-fs-backup <> 00 then
+               move 2                                            to ws-msn-erro-ofsset
+               move ws-fs-backup                                to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqBackup) "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform backup-le-proximo
+           perform until ws-copia-chegou-no-fim
+               move fd-estacao                                  to backup-estacao
+               move fd-dia                                      to backup-dia
+               move fd-temperatura                              to backup-temperatura
+               write backup-registro
+               add 1                                            to ws-copia-qtd-registros
+               perform backup-le-proximo
+           end-perform
+           close arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 1                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqTemp) "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqBackup
+           if ws-fs-backup <> 00 then
+               move 2                                            to ws-msn-erro-ofsset
+               move ws-fs-backup                                to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqBackup) "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           display "Copia de seguranca gerada em arqTempBackup.txt - "
+                   ws-copia-qtd-registros " registros"
+           .
+       gera-backup-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro de arqTemp durante a geracao da copia
+      *>------------------------------------------------------------------------
+       backup-le-proximo section.
+           read arqTemp next
+           if ws-fs-arqTemp = 10 then
+               move "S"                                         to ws-copia-fim
+           else
+               if ws-fs-arqTemp <> 0 then
+                   move 3                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                               to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqTemp) "           to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       backup-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Restaura arqTemp.dat a partir da copia de seguranca, recriando
+      *>  o arquivo indexado com o conteudo gravado em arqTempBackup.txt
+      *>------------------------------------------------------------------------
+       restaura-backup section.
+           move 0                                            to ws-copia-qtd-registros
+           move "N"                                          to ws-copia-fim
+           open input arqBackup
+           if ws-fs-backup <> 00 then
+               move 4                                            to ws-msn-erro-ofsset
+               move ws-fs-backup                                to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqBackup) "       to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open output arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 5                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) "         to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           perform restaura-le-proximo
+           perform until ws-copia-chegou-no-fim
+               move backup-estacao                              to fd-estacao
+               move backup-dia                                  to fd-dia
+               move backup-temperatura                          to fd-temperatura
+               write fd-temp
+               if ws-fs-arqTemp <> 00 then
+                   move 6                                            to ws-msn-erro-ofsset
+                   move ws-fs-arqTemp                               to ws-msn-erro-cod
+                   move "Erro ao gravar arquivo: (arqTemp) "        to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+               add 1                                            to ws-copia-qtd-registros
+               perform restaura-le-proximo
+           end-perform
+           close arqBackup
+           if ws-fs-backup <> 00 then
+               move 4                                            to ws-msn-erro-ofsset
+               move ws-fs-backup                                to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqBackup) "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqTemp
+           if ws-fs-arqTemp <> 00 then
+               move 5                                            to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                               to ws-msn-erro-cod
+               move "Erro ao fechar arquivo: (arqTemp) "        to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           display "arqTemp.dat restaurado a partir da copia - "
+                   ws-copia-qtd-registros " registros"
+           .
+       restaura-backup-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro da copia de seguranca durante a restauracao
+      *>------------------------------------------------------------------------
+       restaura-le-proximo section.
+           read arqBackup
+           if ws-fs-backup = 10 then
+               move "S"                                         to ws-copia-fim
+           else
+               if ws-fs-backup <> 00 then
+                   move 7                                            to ws-msn-erro-ofsset
+                   move ws-fs-backup                                to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqBackup) "         to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       restaura-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro-text.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
