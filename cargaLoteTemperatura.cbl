@@ -0,0 +1,235 @@
+      $set sourceformat"free"
+      *>Divisão de identificação do programa
+       identification division.
+       program-id. "carga-lote-temperatura".
+       author. "Debora Reinert".
+       installation. "PC".
+       date-written. 09/08/2026.
+       date-compiled. 09/08/2026.
+      *>Histórico de alterações
+      *>  09/08/2026 DR - Programa criado para carga em lote do arquivo
+      *>                  de exportacao da estacao meteorologica.
+      *>  09/08/2026 DR - Validacao de data de calendario nos registros
+      *>                  de carga, como ja e feito no cadastro manual.
+      *>                  Remove tambem o teste redundante do file status
+      *>                  05 apos a gravacao (codigo valido apenas na
+      *>                  abertura de arquivo).
+      *>Divisão para configuração do ambiente
+       environment division.
+       configuration section.
+           special-names. decimal-point is comma.
+      *>-----Declaração dos recursos externos
+       input-output section.
+       file-control.
+                                   select arqTemp assign to "arqTemp.dat"
+                                   organization is indexed
+                                   access mode is dynamic
+                                   lock mode is automatic
+                                   record key is fd-chave
+                                   file status is ws-fs-arqTemp.
+
+                                   select arqCarga assign to "cargaTemp.txt"
+                                   organization is line sequential
+                                   file status is ws-fs-arqCarga.
+
+       i-o-control.
+      *>Declaração de variáveis
+       data division.
+      *>----Variaveis de arquivos
+       file section.
+       fd arqTemp.
+       01 fd-temp.
+           05 fd-chave.
+               10 fd-estacao                        pic  x(05).
+               10 fd-dia                            pic  9(08).
+           05 fd-temperatura                        pic  s9(02)v99.
+
+       fd arqCarga.
+       01 carga-registro                            pic  x(80).
+
+      *>----Variaveis de trabalho
+       working-storage section.
+       01 carga-linha redefines carga-registro.
+          05 carga-estacao                          pic x(05).
+          05 carga-dia                              pic 9(08).
+          05 carga-dia-quebra redefines carga-dia.
+             10 carga-dia-aaaa                      pic 9(04).
+             10 carga-dia-mm                        pic 9(02).
+             10 carga-dia-dd                        pic 9(02).
+          05 carga-temperatura                      pic s9(02)v99 sign is leading separate.
+          05 filler                                 pic x(62).
+       01 ws-msn-erro.
+          05 ws-msn-erro-ofsset                     pic 9(04).
+          05 ws-msn-erro-cod                        pic 9(04).
+          05 ws-msn-erro-text                       pic x(42).
+       77  ws-fs-arqTemp                            pic 9(02).
+       77  ws-fs-arqCarga                           pic 9(02).
+       77  ws-carga-fim                             pic x(01).
+          88  ws-carga-chegou-no-fim                 value "S".
+       77  ws-carga-qtd-lidas                       pic 9(07).
+       77  ws-carga-qtd-gravadas                    pic 9(07).
+       77  ws-carga-qtd-rejeitadas                  pic 9(07).
+      *>----Variaveis de validação de data do registro de carga
+       77 ws-data-valida                              pic x(01).
+          88  ws-data-e-valida                         value "S".
+       77 ws-dia-max-mes                               pic 9(02).
+       77 ws-div-quociente                             pic 9(04).
+       77 ws-div-resto-4                               pic 9(03).
+       77 ws-div-resto-100                             pic 9(03).
+       77 ws-div-resto-400                             pic 9(03).
+      *>----Variaveis para comunicação entre programas
+       linkage section.
+      *>Declaração do corpo do programa
+       procedure division.
+           perform inicializa.
+           perform processamento.
+           perform finaliza.
+      *>------------------------------------------------------------------------
+      *>  Procedimentos de inicialização
+      *>------------------------------------------------------------------------
+       inicializa section.
+           open i-o arqTemp
+           if ws-fs-arqTemp  <> 00
+           and ws-fs-arqTemp <> 05 then
+               move 1                                   to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                       to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqTemp) " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           open input arqCarga
+           if ws-fs-arqCarga <> 00 then
+               move 2                                        to ws-msn-erro-ofsset
+               move ws-fs-arqCarga                          to ws-msn-erro-cod
+               move "Erro ao abrir arquivo: (arqCarga) "    to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           move 0                                       to ws-carga-qtd-lidas
+           move 0                                       to ws-carga-qtd-gravadas
+           move 0                                       to ws-carga-qtd-rejeitadas
+           move "N"                                     to ws-carga-fim
+           .
+       inicializa-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Processamento principal - carga registro a registro
+      *>  Um registro com erro de gravacao (chave duplicada, por exemplo)
+      *>  e rejeitado e o processamento continua para os demais registros.
+      *>------------------------------------------------------------------------
+       processamento section.
+           perform carga-le-proximo
+           perform until ws-carga-chegou-no-fim
+               add 1                                          to ws-carga-qtd-lidas
+               perform validar-data-carga
+               if ws-data-e-valida then
+                   move carga-estacao                            to fd-estacao
+                   move carga-dia                                to fd-dia
+                   move carga-temperatura                        to fd-temperatura
+                   write fd-temp
+                   if ws-fs-arqTemp = 00 then
+                       add 1                                      to ws-carga-qtd-gravadas
+                   else
+                       add 1                                      to ws-carga-qtd-rejeitadas
+                       display "Registro rejeitado, estacao " carga-estacao
+                               " dia " carga-dia
+                               " - file status " ws-fs-arqTemp
+                   end-if
+               else
+                   add 1                                          to ws-carga-qtd-rejeitadas
+                   display "Registro rejeitado, estacao " carga-estacao
+                           " dia " carga-dia
+                           " - data invalida"
+               end-if
+               perform carga-le-proximo
+           end-perform
+           display "Registros lidos     : " ws-carga-qtd-lidas
+           display "Registros gravados   : " ws-carga-qtd-gravadas
+           display "Registros rejeitados : " ws-carga-qtd-rejeitadas
+           .
+       processamento-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Validação de data de calendario (inclusive ano bissexto) do
+      *>  registro de carga. carga-dia e tratado no formato AAAAMMDD.
+      *>------------------------------------------------------------------------
+       validar-data-carga section.
+           move "S"                                           to ws-data-valida
+           if carga-dia-mm < 1 or carga-dia-mm > 12 then
+               move "N"                                       to ws-data-valida
+           else
+               evaluate carga-dia-mm
+                   when 1  when 3  when 5  when 7
+                   when 8  when 10 when 12
+                       move 31                                to ws-dia-max-mes
+                   when 4  when 6  when 9  when 11
+                       move 30                                to ws-dia-max-mes
+                   when 2
+                       divide carga-dia-aaaa by 4   giving ws-div-quociente
+                                                     remainder ws-div-resto-4
+                       divide carga-dia-aaaa by 100 giving ws-div-quociente
+                                                     remainder ws-div-resto-100
+                       divide carga-dia-aaaa by 400 giving ws-div-quociente
+                                                     remainder ws-div-resto-400
+                       if ws-div-resto-4 = 0
+                       and (ws-div-resto-100 <> 0 or ws-div-resto-400 = 0) then
+                           move 29                             to ws-dia-max-mes
+                       else
+                           move 28                             to ws-dia-max-mes
+                       end-if
+               end-evaluate
+               if carga-dia-dd < 1 or carga-dia-dd > ws-dia-max-mes then
+                   move "N"                                   to ws-data-valida
+               end-if
+           end-if
+           .
+       validar-data-carga-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Le o proximo registro do arquivo de exportacao da estacao
+      *>------------------------------------------------------------------------
+       carga-le-proximo section.
+           read arqCarga
+           if ws-fs-arqCarga = 10 then
+               move "S"                                      to ws-carga-fim
+           else
+               if ws-fs-arqCarga <> 00 then
+                   move 3                                         to ws-msn-erro-ofsset
+                   move ws-fs-arqCarga                           to ws-msn-erro-cod
+                   move "Erro ao ler arquivo: (arqCarga) "       to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+           .
+       carga-le-proximo-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização
+      *>------------------------------------------------------------------------
+       finaliza section.
+           close arqTemp
+           if ws-fs-arqTemp <> 0 then
+               move 4                                to ws-msn-erro-ofsset
+               move ws-fs-arqTemp                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqTemp "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           close arqCarga
+           if ws-fs-arqCarga <> 0 then
+               move 4                                to ws-msn-erro-ofsset
+               move ws-fs-arqCarga                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCarga "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+           Stop run
+           .
+       finaliza-exit.
+           exit.
+      *>------------------------------------------------------------------------
+      *>  Finalização  Anormal
+      *>------------------------------------------------------------------------
+       finaliza-anormal section.
+           display erase
+           display ws-msn-erro-text.
+           Stop run
+           .
+       finaliza-anormal-exit.
+           exit.
